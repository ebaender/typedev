@@ -0,0 +1,23 @@
+//ASFDRST  JOB  (ACCTNO),'RESTART ASFD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* RESTART PROCEDURE FOR ASFDJOB. RUN THIS IN PLACE OF RESUBMITTING
+//* ASFDJOB WHENEVER STEP010 OF ASFDJOB ABENDS. CKPTFILE IS ALLOCATED
+//* DISP=OLD SO CHECK-FOR-RESTART PICKS UP WHERE THE FAILED RUN LEFT
+//* OFF INSTEAD OF REGENERATING THE ARRAY FROM W-I=1.
+//*
+//STEP010  EXEC PGM=ASFD
+//STEPLIB  DD   DSN=PROD.LOADLIB,DISP=SHR
+//PARMFILE DD   DSN=PROD.ASFD.PARMFILE,DISP=SHR
+//RANOUT   DD   DSN=PROD.ASFD.RANOUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             UNIT=SYSDA
+//RPTOUT   DD   SYSOUT=*
+//XTROUT   DD   DSN=PROD.ASFD.XTROUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             UNIT=SYSDA
+//CKPTFILE DD   DSN=PROD.ASFD.CKPTFILE,
+//             DISP=(OLD,DELETE,CATLG)
+//SYSOUT   DD   SYSOUT=*
