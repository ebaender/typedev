@@ -0,0 +1,28 @@
+//ASFDJOB  JOB  (ACCTNO),'RUN ASFD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* DAILY BATCH SCHEDULE - RUNS ASFD (RANDOM DRAW / SORT UTILITY)
+//*
+//STEP010  EXEC PGM=ASFD
+//STEPLIB  DD   DSN=PROD.LOADLIB,DISP=SHR
+//PARMFILE DD   DSN=PROD.ASFD.PARMFILE,DISP=SHR
+//RANOUT   DD   DSN=PROD.ASFD.RANOUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             UNIT=SYSDA
+//RPTOUT   DD   SYSOUT=*
+//XTROUT   DD   DSN=PROD.ASFD.XTROUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             UNIT=SYSDA
+//*
+//* CKPTFILE IS THE RESTART DATASET. NORMAL COMPLETION DELETES IT
+//* SO THE NEXT SCHEDULED RUN CAN ALLOCATE IT FRESH; AN ABEND LEAVES
+//* IT CATALOGED SO ASFDRST (BELOW) CAN RESUME FROM IT. IF THIS STEP
+//* ABENDS, RUN ASFDRST INSTEAD OF RESUBMITTING THIS JOB.
+//*
+//CKPTFILE DD   DSN=PROD.ASFD.CKPTFILE,
+//             DISP=(NEW,DELETE,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
