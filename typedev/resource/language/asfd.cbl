@@ -1,15 +1,327 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ASFD.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT W-PARM-FILE ASSIGN TO PARMFILE
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT W-RAN-OUT-FILE ASSIGN TO RANOUT
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT W-RPT-FILE ASSIGN TO RPTOUT
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OPTIONAL W-CKPT-FILE ASSIGN TO CKPTFILE
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS W-CKPT-STATUS.
+    SELECT W-XTR-FILE ASSIGN TO XTROUT
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  W-PARM-FILE.
+01  W-PARM-RECORD.
+    05  W-PARM-MIN-NUM              PIC S9(9).
+    05  W-PARM-MAX-NUM              PIC S9(9).
+    05  W-PARM-LEN-ARR              PIC 9(4).
+    05  W-PARM-SEED-MODE            PIC X(01).
+    05  W-PARM-SEED-VALUE           PIC 9(9).
+    05  W-PARM-UNIQUE-SW            PIC X(01).
+    05  W-PARM-SORT-ORDER           PIC X(01).
+    05  W-PARM-RUN-ID               PIC X(08).
+
+FD  W-RAN-OUT-FILE.
+01  W-RAN-OUT-RECORD.
+    05  W-RO-NUMBER                 PIC S9(9).
+
+FD  W-RPT-FILE.
+01  W-RPT-LINE                      PIC X(132).
+
+FD  W-CKPT-FILE.
+01  W-CKPT-RECORD.
+    05  W-CKPT-W-I                  PIC 9(4).
+    05  W-CKPT-DRAW-COUNT           PIC 9(8).
+    05  W-CKPT-ENTRY OCCURS 1 TO 1000 TIMES
+            DEPENDING ON W-CKPT-W-I
+            PIC S9(9).
+
+FD  W-XTR-FILE.
+01  W-XTR-RECORD.
+    COPY WXTRREC.
+
+WORKING-STORAGE SECTION.
+77  SEED                        PIC 9(9)V9(9) VALUE ZERO.
+77  W-I                         PIC 9(4) VALUE ZERO.
+77  W-J                         PIC 9(4) VALUE ZERO.
+77  W-LEN-ARR                   PIC 9(4) VALUE 10.
+77  W-MIN-NUM                   PIC S9(9) VALUE 1.
+77  W-MAX-NUM                   PIC S9(9) VALUE 100.
+77  W-TEMP                      PIC S9(9) VALUE ZERO.
+77  W-SEED-VALUE                PIC 9(9) VALUE ZERO.
+77  W-RUN-DATE                  PIC 9(8) VALUE ZERO.
+77  W-RUN-TIME                  PIC 9(8) VALUE ZERO.
+77  W-RPT-NUM-ED                PIC -(9)9.
+77  W-RPT-LEN-ED                PIC Z(3)9.
+77  W-RPT-SEED-ED               PIC 9(9).9(9).
+77  W-RPT-SEEDVAL-ED            PIC Z(8)9.
+77  W-START-I                   PIC 9(4) VALUE 1.
+77  W-CKPT-INTERVAL             PIC 9(4) VALUE 100.
+77  W-CKPT-STATUS               PIC X(02) VALUE '00'.
+77  W-DRAW-COUNT                PIC 9(8) VALUE ZERO.
+77  W-FFWD-VALUE                PIC 9(9)V9(9) VALUE ZERO.
+77  W-RUN-ID                    PIC X(08) VALUE SPACES.
+77  W-GEN-TIMESTAMP             PIC X(16) VALUE SPACES.
+
+01  W-PARMS-VALID-SW            PIC X(01) VALUE 'Y'.
+    88  W-PARMS-OK                        VALUE 'Y'.
+    88  W-PARMS-BAD                       VALUE 'N'.
+
+01  W-UNIQUE-SW                 PIC X(01) VALUE 'N'.
+    88  W-UNIQUE-ON                       VALUE 'Y'.
+    88  W-UNIQUE-OFF                      VALUE 'N'.
+
+01  W-DUP-FOUND-SW              PIC X(01) VALUE 'N'.
+    88  W-DUP-FOUND                       VALUE 'Y'.
+    88  W-DUP-NOT-FOUND                   VALUE 'N'.
+
+01  W-RESTART-SW                PIC X(01) VALUE 'N'.
+    88  W-RESTART-FOUND                   VALUE 'Y'.
+    88  W-NO-RESTART                      VALUE 'N'.
+
+01  W-SEED-MODE-SW              PIC X(01) VALUE 'C'.
+    88  W-SEED-CLOCK                      VALUE 'C'.
+    88  W-SEED-FIXED                      VALUE 'F'.
+
+01  W-SORT-ORDER-SW             PIC X(01) VALUE 'A'.
+    88  W-SORT-ASCENDING                  VALUE 'A'.
+    88  W-SORT-DESCENDING                 VALUE 'D'.
+
+01  W-SWAPPED-SW                PIC X(01) VALUE 'N'.
+    88  W-SWAP-MADE                       VALUE 'Y'.
+    88  W-NO-SWAP-MADE                    VALUE 'N'.
+
+01  W-RAN-NUM-TABLE.
+    05  W-RAN-NUM OCCURS 1000 TIMES       PIC S9(9).
+
 PROCEDURE DIVISION.
 MAIN-PROCEDURE.
+    PERFORM READ-PARAMETERS.
+    PERFORM VALIDATE-PARAMETERS.
+    IF W-PARMS-BAD
+        DISPLAY 'ASFD: PARAMETER FILE VALUES INVALID - RUN ABENDED'
+        MOVE 16 TO RETURN-CODE
+        GOBACK
+    END-IF.
+    PERFORM CHECK-FOR-RESTART.
     PERFORM INIT-SEED.
+    PERFORM OPEN-CHECKPOINT-FILE.
     PERFORM GENERATE-RANDOM-NUM.
+    PERFORM CLOSE-CHECKPOINT-FILE.
     PERFORM SORTING-ARRAY.
+    PERFORM WRITE-RANDOM-NUM-FILE.
+    PERFORM GET-RUN-DATETIME.
+    PERFORM WRITE-RUN-REPORT.
+    PERFORM WRITE-INTERFACE-FILE.
     GOBACK.
+    READ-PARAMETERS SECTION.
+    OPEN INPUT W-PARM-FILE.
+    READ W-PARM-FILE
+        AT END
+            DISPLAY 'ASFD: PARAMETER FILE EMPTY - RUN ABENDED'
+            MOVE 16 TO RETURN-CODE
+            CLOSE W-PARM-FILE
+            GOBACK
+    END-READ.
+    MOVE W-PARM-MIN-NUM TO W-MIN-NUM.
+    MOVE W-PARM-MAX-NUM TO W-MAX-NUM.
+    MOVE W-PARM-LEN-ARR TO W-LEN-ARR.
+    MOVE W-PARM-SEED-MODE TO W-SEED-MODE-SW.
+    MOVE W-PARM-SEED-VALUE TO W-SEED-VALUE.
+    MOVE W-PARM-UNIQUE-SW TO W-UNIQUE-SW.
+    MOVE W-PARM-SORT-ORDER TO W-SORT-ORDER-SW.
+    MOVE W-PARM-RUN-ID TO W-RUN-ID.
+    CLOSE W-PARM-FILE.
+    VALIDATE-PARAMETERS SECTION.
+    SET W-PARMS-OK TO TRUE.
+    IF W-LEN-ARR NOT GREATER THAN ZERO
+        SET W-PARMS-BAD TO TRUE
+    END-IF.
+    IF W-LEN-ARR GREATER THAN 1000
+        SET W-PARMS-BAD TO TRUE
+    END-IF.
+    IF W-MAX-NUM NOT GREATER THAN W-MIN-NUM
+        SET W-PARMS-BAD TO TRUE
+    END-IF.
+    IF W-RUN-ID = SPACES
+        SET W-PARMS-BAD TO TRUE
+    END-IF.
+    CHECK-FOR-RESTART SECTION.
+    MOVE 1 TO W-START-I.
+    OPEN INPUT W-CKPT-FILE.
+    IF W-CKPT-STATUS = '00' OR W-CKPT-STATUS = '05'
+        PERFORM READ-LAST-CHECKPOINT UNTIL W-CKPT-STATUS NOT = '00'
+        IF W-RESTART-FOUND
+            ADD 1 TO W-START-I
+        END-IF
+    END-IF.
+    CLOSE W-CKPT-FILE.
+    READ-LAST-CHECKPOINT SECTION.
+    READ W-CKPT-FILE
+        AT END
+            CONTINUE
+        NOT AT END
+            SET W-RESTART-FOUND TO TRUE
+            MOVE W-CKPT-W-I TO W-START-I
+            MOVE W-CKPT-DRAW-COUNT TO W-DRAW-COUNT
+            PERFORM VARYING W-J FROM 1 BY 1 UNTIL W-J > W-CKPT-W-I
+                MOVE W-CKPT-ENTRY(W-J) TO W-RAN-NUM(W-J)
+            END-PERFORM
+    END-READ.
+    OPEN-CHECKPOINT-FILE SECTION.
+    IF W-RESTART-FOUND
+        OPEN EXTEND W-CKPT-FILE
+    ELSE
+        OPEN OUTPUT W-CKPT-FILE
+    END-IF.
+    CLOSE-CHECKPOINT-FILE SECTION.
+    CLOSE W-CKPT-FILE.
+    WRITE-CHECKPOINT-IF-DUE SECTION.
+    IF FUNCTION MOD(W-I W-CKPT-INTERVAL) = 0
+        PERFORM WRITE-CHECKPOINT-RECORD
+    END-IF.
+    WRITE-CHECKPOINT-RECORD SECTION.
+    MOVE W-I TO W-CKPT-W-I.
+    MOVE W-DRAW-COUNT TO W-CKPT-DRAW-COUNT.
+    PERFORM VARYING W-J FROM 1 BY 1 UNTIL W-J > W-I
+        MOVE W-RAN-NUM(W-J) TO W-CKPT-ENTRY(W-J)
+    END-PERFORM.
+    WRITE W-CKPT-RECORD.
     INIT-SEED SECTION.
-    MOVE FUNCTION RANDOM(FUNCTION SECONDS-PAST-MIDNIGHT) TO SEED.
+    IF W-SEED-FIXED
+        COMPUTE SEED = FUNCTION RANDOM(W-SEED-VALUE)
+    ELSE
+        MOVE FUNCTION RANDOM(FUNCTION SECONDS-PAST-MIDNIGHT) TO SEED
+    END-IF.
+    PERFORM FAST-FORWARD-RANDOM.
+    FAST-FORWARD-RANDOM SECTION.
+    IF W-RESTART-FOUND
+        PERFORM VARYING W-J FROM 1 BY 1 UNTIL W-J > W-DRAW-COUNT
+            COMPUTE W-FFWD-VALUE = FUNCTION RANDOM
+        END-PERFORM
+    END-IF.
     GENERATE-RANDOM-NUM SECTION.
+    PERFORM VARYING W-I FROM W-START-I BY 1 UNTIL W-I > W-LEN-ARR
+        PERFORM GENERATE-ONE-NUMBER WITH TEST AFTER UNTIL W-DUP-NOT-FOUND
+        PERFORM WRITE-CHECKPOINT-IF-DUE
+    END-PERFORM.
+    GENERATE-ONE-NUMBER SECTION.
+    ADD 1 TO W-DRAW-COUNT.
+    COMPUTE W-RAN-NUM(W-I) = FUNCTION RANDOM *
+                  (W-MAX-NUM - W-MIN-NUM + 1) +
+                   W-MIN-NUM.
+    SET W-DUP-NOT-FOUND TO TRUE.
+    IF W-UNIQUE-ON
+        PERFORM CHECK-DUPLICATE-NUMBER
+    END-IF.
+    CHECK-DUPLICATE-NUMBER SECTION.
+    MOVE 1 TO W-J.
+    PERFORM UNTIL W-J >= W-I OR W-DUP-FOUND
+        IF W-RAN-NUM(W-J) = W-RAN-NUM(W-I)
+            SET W-DUP-FOUND TO TRUE
+        END-IF
+        ADD 1 TO W-J
+    END-PERFORM.
+    SORTING-ARRAY SECTION.
+    MOVE 'Y' TO W-SWAPPED-SW.
+    PERFORM UNTIL W-NO-SWAP-MADE
+        MOVE 'N' TO W-SWAPPED-SW
+        PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > W-LEN-ARR - 1
+            PERFORM COMPARE-AND-SWAP
+        END-PERFORM
+    END-PERFORM.
+    COMPARE-AND-SWAP SECTION.
+    IF W-SORT-DESCENDING
+        IF W-RAN-NUM(W-I) < W-RAN-NUM(W-I + 1)
+            PERFORM SWAP-ENTRIES
+        END-IF
+    ELSE
+        IF W-RAN-NUM(W-I) > W-RAN-NUM(W-I + 1)
+            PERFORM SWAP-ENTRIES
+        END-IF
+    END-IF.
+    SWAP-ENTRIES SECTION.
+    MOVE W-RAN-NUM(W-I)     TO W-TEMP.
+    MOVE W-RAN-NUM(W-I + 1) TO W-RAN-NUM(W-I).
+    MOVE W-TEMP             TO W-RAN-NUM(W-I + 1).
+    SET W-SWAP-MADE TO TRUE.
+    WRITE-RANDOM-NUM-FILE SECTION.
+    OPEN OUTPUT W-RAN-OUT-FILE.
     PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > W-LEN-ARR
-     PERFORM W-LEN-ARR TIMES
-       COMPUTE W-RAN-NUM = FUNCTION RANDOM *
-                     (W-MAX-NUM - W-MIN-NUM + 1) +
-                      W-MIN-NUM
-       END-PERFORM
\ No newline at end of file
+        MOVE W-RAN-NUM(W-I) TO W-RO-NUMBER
+        WRITE W-RAN-OUT-RECORD
+    END-PERFORM.
+    CLOSE W-RAN-OUT-FILE.
+    GET-RUN-DATETIME SECTION.
+    ACCEPT W-RUN-DATE FROM DATE YYYYMMDD.
+    ACCEPT W-RUN-TIME FROM TIME.
+    STRING W-RUN-DATE W-RUN-TIME DELIMITED BY SIZE
+        INTO W-GEN-TIMESTAMP.
+    WRITE-RUN-REPORT SECTION.
+    OPEN OUTPUT W-RPT-FILE.
+    MOVE SPACES TO W-RPT-LINE.
+    STRING 'ASFD RUN REPORT  DATE: ' W-RUN-DATE
+        '  TIME: ' W-RUN-TIME
+        DELIMITED BY SIZE INTO W-RPT-LINE.
+    WRITE W-RPT-LINE.
+    MOVE SPACES TO W-RPT-LINE.
+    STRING 'RUN ID: ' W-RUN-ID
+        DELIMITED BY SIZE INTO W-RPT-LINE.
+    WRITE W-RPT-LINE.
+    MOVE SPACES TO W-RPT-LINE.
+    STRING 'SEED MODE: ' W-SEED-MODE-SW
+        DELIMITED BY SIZE INTO W-RPT-LINE.
+    WRITE W-RPT-LINE.
+    MOVE SPACES TO W-RPT-LINE.
+    IF W-SEED-FIXED
+        MOVE W-SEED-VALUE TO W-RPT-SEEDVAL-ED
+        STRING 'SEED VALUE: ' W-RPT-SEEDVAL-ED
+            DELIMITED BY SIZE INTO W-RPT-LINE
+    ELSE
+        MOVE SEED TO W-RPT-SEED-ED
+        STRING 'SEED VALUE (CLOCK-DERIVED): ' W-RPT-SEED-ED
+            DELIMITED BY SIZE INTO W-RPT-LINE
+    END-IF.
+    WRITE W-RPT-LINE.
+    MOVE W-MIN-NUM TO W-RPT-NUM-ED.
+    MOVE SPACES TO W-RPT-LINE.
+    STRING 'W-MIN-NUM: ' W-RPT-NUM-ED
+        DELIMITED BY SIZE INTO W-RPT-LINE.
+    WRITE W-RPT-LINE.
+    MOVE W-MAX-NUM TO W-RPT-NUM-ED.
+    MOVE SPACES TO W-RPT-LINE.
+    STRING 'W-MAX-NUM: ' W-RPT-NUM-ED
+        DELIMITED BY SIZE INTO W-RPT-LINE.
+    WRITE W-RPT-LINE.
+    MOVE W-LEN-ARR TO W-RPT-LEN-ED.
+    MOVE SPACES TO W-RPT-LINE.
+    STRING 'W-LEN-ARR: ' W-RPT-LEN-ED
+        DELIMITED BY SIZE INTO W-RPT-LINE.
+    WRITE W-RPT-LINE.
+    MOVE SPACES TO W-RPT-LINE.
+    STRING 'SORTED VALUES:' DELIMITED BY SIZE INTO W-RPT-LINE.
+    WRITE W-RPT-LINE.
+    PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > W-LEN-ARR
+        MOVE W-RAN-NUM(W-I) TO W-RPT-NUM-ED
+        MOVE SPACES TO W-RPT-LINE
+        STRING W-RPT-NUM-ED DELIMITED BY SIZE INTO W-RPT-LINE
+        WRITE W-RPT-LINE
+    END-PERFORM.
+    CLOSE W-RPT-FILE.
+    WRITE-INTERFACE-FILE SECTION.
+    OPEN OUTPUT W-XTR-FILE.
+    PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > W-LEN-ARR
+        MOVE W-RUN-ID TO XTR-RUN-ID
+        MOVE W-GEN-TIMESTAMP TO XTR-GEN-TIMESTAMP
+        MOVE W-RAN-NUM(W-I) TO XTR-SORTED-VALUE
+        WRITE W-XTR-RECORD
+    END-PERFORM.
+    CLOSE W-XTR-FILE.
