@@ -0,0 +1,3 @@
+    05  XTR-RUN-ID                  PIC X(08).
+    05  XTR-GEN-TIMESTAMP           PIC X(16).
+    05  XTR-SORTED-VALUE            PIC S9(9).
